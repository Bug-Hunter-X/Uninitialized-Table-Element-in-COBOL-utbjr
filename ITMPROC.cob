@@ -0,0 +1,468 @@
+      ******************************************************************
+      *  PROGRAM:  ITMPROC
+      *  PURPOSE:  Loads and processes the daily item table (WS-TABLE).
+      *            Originally hardened against the WS-ITEM uninitialized
+      *            element bug (see bug.cob / bugSolution.cob) by
+      *            initializing each slot with MOVE SPACES before use.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITMPROC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS WS-PRINTABLE-CLASS IS " " THRU "~".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT DETAIL-REPORT-FILE ASSIGN TO "DETAILRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-MASTER-FILE.
+       01  ITEM-MASTER-RECORD.
+           COPY ITEMREC REPLACING LEADING ==PFX-== BY ==IM-==.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-MAX-ENTRIES        PIC 9(4).
+           05  PARM-CHECKPOINT-INTERVAL
+                                        PIC 9(5).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNT              PIC 9(5).
+
+       FD  DETAIL-REPORT-FILE.
+       01  DETAIL-RECORD.
+           05  DET-SEQ                 PIC Z(4)9.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DET-ITEM.
+               COPY ITEMREC REPLACING LEADING ==PFX-== BY ==DET-==.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DET-FLAG                PIC X(09).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD               PIC X(100).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-SEQ                PIC Z(4)9.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  AUDIT-TEXT               PIC X(60).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUSP-SEQ                 PIC Z(4)9.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUSP-ITEM.
+               COPY ITEMREC REPLACING LEADING ==PFX-== BY ==SUSP-==.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUSP-REASON              PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AREA.
+           05  WS-COUNT                PIC 9(5) VALUE ZEROS.
+           05  WS-TABLE-MAX-OCCURS     PIC 9(4) VALUE 0100.
+           05  WS-TABLE OCCURS 1 TO 9999 TIMES
+                       DEPENDING ON WS-TABLE-MAX-OCCURS
+                       INDEXED BY WS-IDX.
+               10  WS-ITEM.
+                   COPY ITEMREC REPLACING LEADING ==PFX-== BY ==WS-==.
+
+       01  WS-WORK-FIELDS.
+           05  WS-WORK-ITEM.
+               COPY ITEMREC REPLACING LEADING ==PFX-== BY ==WORK-==.
+
+       01  WS-SWITCHES.
+           05  WS-BOUNDS-EXCEEDED-SW   PIC X(01) VALUE 'N'.
+               88  WS-BOUNDS-EXCEEDED          VALUE 'Y'.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF-REACHED               VALUE 'Y'.
+
+       01  WS-RECONCILE-COUNTERS.
+           05  WS-POPULATED-COUNT      PIC 9(5) VALUE ZEROS.
+           05  WS-DEFAULT-COUNT        PIC 9(5) VALUE ZEROS.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 10.
+           05  WS-START-IDX            PIC 9(5) VALUE 1.
+           05  WS-COMMAND-LINE         PIC X(80).
+           05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-RESTART-REQUESTED        VALUE 'Y'.
+
+       01  WS-PARM-CONTROL.
+           05  WS-PARM-FILE-STATUS     PIC X(02) VALUE '00'.
+               88  WS-PARM-FILE-OK              VALUE '00'.
+
+       01  WS-CKPT-CONTROL.
+           05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+               88  WS-CKPT-FILE-OK              VALUE '00'.
+
+       01  WS-EXTRACT-FIELDS.
+           05  WS-EXTRACT-AMOUNT-EDITED
+                                        PIC Z(6)9.99.
+
+       01  WS-VALIDATION-CONTROL.
+           05  WS-SOURCE-SEQ            PIC 9(5) VALUE ZEROS.
+           05  WS-ENTRY-VALID-SW        PIC X(01) VALUE 'Y'.
+               88  WS-ENTRY-VALID                VALUE 'Y'.
+               88  WS-ENTRY-INVALID              VALUE 'N'.
+           05  WS-REJECT-REASON         PIC X(30).
+           05  WS-SANITIZE-IDX          PIC 9(3) VALUE ZEROS.
+           05  WS-SANITIZE-CHAR         PIC X(01).
+           05  WS-COMMA-COUNT           PIC 9(3) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TABLE
+           IF NOT WS-BOUNDS-EXCEEDED
+               PERFORM 3000-RECONCILIATION-REPORT
+               PERFORM 3100-DETAIL-LISTING
+               PERFORM 3200-WRITE-EXTRACT
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT AUDIT-FILE
+           PERFORM 1010-READ-PARAMETERS
+           PERFORM 1100-LOAD-ITEM-MASTER-FILE
+           PERFORM 1050-CHECK-RESTART.
+
+       1010-READ-PARAMETERS.
+      *    Table capacity and checkpoint interval come from an
+      *    operations-maintained parameter file so operations can
+      *    raise or lower them for a run without a recompile. If the
+      *    parameter file is absent, the compiled-in defaults stand.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-OK
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-MAX-ENTRIES > 0
+                           MOVE PARM-MAX-ENTRIES TO WS-TABLE-MAX-OCCURS
+                       END-IF
+                       IF PARM-CHECKPOINT-INTERVAL > 0
+                           MOVE PARM-CHECKPOINT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       1050-CHECK-RESTART.
+      *    RESTART on the command line resumes the loop from the last
+      *    checkpointed WS-COUNT position instead of reprocessing the
+      *    whole table from scratch.
+           MOVE SPACES TO WS-COMMAND-LINE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE (1:7) = 'RESTART'
+               SET WS-RESTART-REQUESTED TO TRUE
+               PERFORM 1060-LOAD-CHECKPOINT
+           ELSE
+               MOVE 1 TO WS-START-IDX
+           END-IF.
+
+       1060-LOAD-CHECKPOINT.
+      *    No checkpoint file yet (first-ever run, or one requested
+      *    before any checkpoint was written) is not fatal - resume
+      *    from the beginning rather than aborting the job.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZEROS TO CKPT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZEROS TO CKPT-COUNT
+           END-IF
+           COMPUTE WS-START-IDX = CKPT-COUNT + 1.
+
+       1100-LOAD-ITEM-MASTER-FILE.
+      *    Reads the item master file sequentially to fill WS-TABLE,
+      *    up to WS-COUNT entries, instead of relying on in-line
+      *    working-storage logic to populate the table.
+           MOVE ZEROS TO WS-COUNT
+           MOVE ZEROS TO WS-SOURCE-SEQ
+           OPEN INPUT ITEM-MASTER-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+           PERFORM UNTIL WS-EOF-REACHED
+                      OR WS-COUNT >= WS-TABLE-MAX-OCCURS
+               READ ITEM-MASTER-FILE
+                   AT END
+                       SET WS-EOF-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SOURCE-SEQ
+                       PERFORM 1125-VALIDATE-AND-LOAD-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE ITEM-MASTER-FILE
+           CLOSE SUSPENSE-FILE
+           IF NOT WS-EOF-REACHED
+      *        The item master file has more records than WS-TABLE can
+      *        hold. Loading only part of the file and then running
+      *        reconciliation/detail/extract against that partial
+      *        table would silently report on incomplete data, so
+      *        this is treated the same as an in-flight bounds
+      *        overflow: flag it and skip the downstream reports
+      *        (see 0000-MAIN) rather than just displaying a warning.
+               DISPLAY 'ITMPROC: ITEM MASTER FILE HAS MORE RECORDS '
+                   'THAN WS-TABLE CAPACITY OF ' WS-TABLE-MAX-OCCURS
+                   ' - EXTRA RECORDS NOT LOADED' UPON CONSOLE
+               SET WS-BOUNDS-EXCEEDED TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1125-VALIDATE-AND-LOAD-ENTRY.
+      *    Every source record claims a WS-TABLE slot, keyed by
+      *    WS-COUNT/WS-IDX, so suspense entries stay positionally
+      *    traceable against the detail listing. A valid entry
+      *    overwrites its slot with real content; an invalid one
+      *    leaves the slot at its MOVE SPACES default and is also
+      *    routed to the suspense file with its rejection reason.
+           ADD 1 TO WS-COUNT
+           SET WS-IDX TO WS-COUNT
+           PERFORM 2100-INITIALIZE-ITEM
+           PERFORM 1130-VALIDATE-ENTRY
+           IF WS-ENTRY-VALID
+               MOVE ITEM-MASTER-RECORD TO WS-ITEM (WS-COUNT)
+           ELSE
+               PERFORM 1140-WRITE-SUSPENSE-RECORD
+               PERFORM 2110-WRITE-AUDIT-LOG-ENTRY
+           END-IF.
+
+       1130-VALIDATE-ENTRY.
+      *    Screens the candidate entry for required content and
+      *    disallowed values before it is accepted into WS-TABLE.
+      *    The printable-character check runs first since an embedded
+      *    control byte (e.g. CR/LF) anywhere in the record would
+      *    otherwise ride along into WS-ITEM and abend a later
+      *    LINE SEQUENTIAL WRITE (DETAILRPT/AUDITLOG/SUSPENSE/EXTRACT).
+           SET WS-ENTRY-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF ITEM-MASTER-RECORD IS NOT WS-PRINTABLE-CLASS
+               SET WS-ENTRY-INVALID TO TRUE
+               MOVE 'DISALLOWED CHARACTER IN RECORD' TO WS-REJECT-REASON
+           ELSE
+      *        A comma is printable but is also the EXTRACT/CSV field
+      *        delimiter - an item code or description legitimately
+      *        containing one would silently shift STATUS/AMOUNT into
+      *        the wrong CSV column downstream, so it is rejected here
+      *        rather than handled with CSV quoting/escaping.
+               MOVE ZEROS TO WS-COMMA-COUNT
+               INSPECT IM-ITEM-CODE TALLYING WS-COMMA-COUNT
+                   FOR ALL ','
+               INSPECT IM-ITEM-DESC TALLYING WS-COMMA-COUNT
+                   FOR ALL ','
+               IF WS-COMMA-COUNT > 0
+                   SET WS-ENTRY-INVALID TO TRUE
+                   MOVE 'COMMA NOT ALLOWED IN FIELD' TO WS-REJECT-REASON
+               ELSE
+                   IF IM-ITEM-CODE = SPACES
+                       SET WS-ENTRY-INVALID TO TRUE
+                       MOVE 'MISSING ITEM CODE' TO WS-REJECT-REASON
+                   ELSE
+                       IF NOT IM-ITEM-AMOUNT NUMERIC
+                           SET WS-ENTRY-INVALID TO TRUE
+                           MOVE 'NON-NUMERIC AMOUNT' TO WS-REJECT-REASON
+                       ELSE
+                           IF IM-ITEM-STATUS NOT = 'A' AND
+                              IM-ITEM-STATUS NOT = 'I' AND
+                              IM-ITEM-STATUS NOT = 'P' AND
+                              IM-ITEM-STATUS NOT = SPACE
+                               SET WS-ENTRY-INVALID TO TRUE
+                               MOVE 'INVALID STATUS FLAG'
+                                   TO WS-REJECT-REASON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       1140-WRITE-SUSPENSE-RECORD.
+      *    A record rejected for a disallowed character still carries
+      *    that character into SUSP-ITEM below - blank out anything
+      *    outside the printable range before WRITE, since SUSPENSE-
+      *    FILE is LINE SEQUENTIAL too and would abend on the same
+      *    byte that got the record rejected in the first place.
+           MOVE SPACES TO SUSPENSE-RECORD
+           MOVE WS-SOURCE-SEQ TO SUSP-SEQ
+           MOVE ITEM-MASTER-RECORD TO SUSP-ITEM
+           PERFORM VARYING WS-SANITIZE-IDX FROM 1 BY 1
+                   UNTIL WS-SANITIZE-IDX > LENGTH OF SUSP-ITEM
+               MOVE SUSP-ITEM (WS-SANITIZE-IDX:1) TO WS-SANITIZE-CHAR
+               IF WS-SANITIZE-CHAR IS NOT WS-PRINTABLE-CLASS
+                   MOVE SPACE TO SUSP-ITEM (WS-SANITIZE-IDX:1)
+               END-IF
+           END-PERFORM
+           MOVE WS-REJECT-REASON TO SUSP-REASON
+           WRITE SUSPENSE-RECORD.
+
+       2000-PROCESS-TABLE.
+           PERFORM VARYING WS-IDX FROM WS-START-IDX BY 1
+                   UNTIL WS-IDX > WS-COUNT
+                      OR WS-BOUNDS-EXCEEDED
+               PERFORM 2050-CHECK-TABLE-BOUNDS
+               IF NOT WS-BOUNDS-EXCEEDED
+                   PERFORM 2200-PROCESS-ITEM
+                   IF FUNCTION MOD(WS-IDX, WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 2400-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2050-CHECK-TABLE-BOUNDS.
+      *    Guard WS-IDX against the WS-TABLE-MAX-OCCURS limit right
+      *    here, before WS-ITEM is ever touched for this index. The
+      *    real enforcement point is now the load-phase capacity
+      *    check in 1100-LOAD-ITEM-MASTER-FILE, which already caps
+      *    WS-COUNT (and therefore the WS-IDX range this loop varies
+      *    over) at WS-TABLE-MAX-OCCURS before this paragraph ever
+      *    runs - so this condition is not reachable on any current
+      *    path. Left in place as a second line of defense in case a
+      *    future change sets WS-COUNT some other way without routing
+      *    through that check.
+           IF WS-IDX > WS-TABLE-MAX-OCCURS
+               SET WS-BOUNDS-EXCEEDED TO TRUE
+               DISPLAY 'ITMPROC: WS-COUNT POSITION ' WS-IDX
+                   ' EXCEEDS WS-TABLE LIMIT OF ' WS-TABLE-MAX-OCCURS
+                   ' - PROCESSING TERMINATED' UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2100-INITIALIZE-ITEM.
+      *    Blanks the slot at WS-IDX before it is either overwritten
+      *    with real content or left as the default - the same guard
+      *    bug.cob/bugSolution.cob established for WS-ITEM.
+           MOVE SPACES TO WS-ITEM (WS-IDX).
+
+       2110-WRITE-AUDIT-LOG-ENTRY.
+      *    Logs each WS-TABLE slot that stays at its MOVE SPACES
+      *    default (i.e. its source entry failed validation) along
+      *    with its WS-COUNT position, so a rising rate of blanked
+      *    entries can be traced back to an upstream feed problem.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-IDX TO AUDIT-SEQ
+           STRING 'DEFAULT-INIT WS-ITEM AT WS-COUNT POSITION '
+               AUDIT-SEQ DELIMITED BY SIZE
+               INTO AUDIT-TEXT
+           WRITE AUDIT-RECORD.
+
+       2200-PROCESS-ITEM.
+           MOVE WS-ITEM (WS-IDX) TO WS-WORK-ITEM.
+
+       2400-WRITE-CHECKPOINT.
+      *    Records the current WS-COUNT position periodically so a
+      *    restart can resume here instead of from entry one.
+           MOVE WS-IDX TO CKPT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       3000-RECONCILIATION-REPORT.
+      *    Reconciles, out of WS-COUNT entries processed, how many
+      *    WS-ITEM slots still carry the MOVE SPACES default through
+      *    to end-of-job versus how many were overwritten with real
+      *    content during the run.
+           MOVE ZEROS TO WS-POPULATED-COUNT
+           MOVE ZEROS TO WS-DEFAULT-COUNT
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-COUNT
+               IF WS-ITEM (WS-IDX) = SPACES
+                   ADD 1 TO WS-DEFAULT-COUNT
+               ELSE
+                   ADD 1 TO WS-POPULATED-COUNT
+               END-IF
+           END-PERFORM
+           DISPLAY 'ITMPROC RECONCILIATION REPORT' UPON CONSOLE
+           DISPLAY '  ENTRIES PROCESSED   : ' WS-COUNT UPON CONSOLE
+           DISPLAY '  POPULATED ENTRIES   : ' WS-POPULATED-COUNT
+               UPON CONSOLE
+           DISPLAY '  DEFAULT (SPACES)    : ' WS-DEFAULT-COUNT
+               UPON CONSOLE.
+
+       3100-DETAIL-LISTING.
+      *    One line per WS-TABLE slot from 1 to WS-COUNT, showing the
+      *    slot content and whether it is still spaces (default) or
+      *    was populated, for operations to audit a run visually.
+           OPEN OUTPUT DETAIL-REPORT-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-COUNT
+               MOVE SPACES TO DETAIL-RECORD
+               MOVE WS-IDX TO DET-SEQ
+               MOVE WS-ITEM (WS-IDX) TO DET-ITEM
+               IF WS-ITEM (WS-IDX) = SPACES
+                   MOVE 'BLANK' TO DET-FLAG
+               ELSE
+                   MOVE 'POPULATED' TO DET-FLAG
+               END-IF
+               WRITE DETAIL-RECORD
+           END-PERFORM
+           CLOSE DETAIL-REPORT-FILE.
+
+       3200-WRITE-EXTRACT.
+      *    Writes the POPULATED WS-TABLE entries (1 through WS-COUNT,
+      *    skipping slots a req 009 rejection left at the MOVE SPACES
+      *    default) out to a flat CSV file for the analytics platform
+      *    to pick up, instead of the data staying locked inside this
+      *    program's memory. A default slot has no real amount to
+      *    move into the numeric-edited field, so it is excluded
+      *    rather than extracted as a fabricated zero-amount row.
+           OPEN OUTPUT EXTRACT-FILE
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE 'ITEM_CODE,ITEM_DESC,STATUS,AMOUNT' TO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-COUNT
+               IF WS-ITEM (WS-IDX) NOT = SPACES
+                   MOVE WS-ITEM-AMOUNT (WS-IDX)
+                       TO WS-EXTRACT-AMOUNT-EDITED
+                   MOVE SPACES TO EXTRACT-RECORD
+                   STRING
+                       FUNCTION TRIM (WS-ITEM-CODE (WS-IDX))
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM (WS-ITEM-DESC (WS-IDX))
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-ITEM-STATUS (WS-IDX) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM (WS-EXTRACT-AMOUNT-EDITED)
+                           DELIMITED BY SIZE
+                       INTO EXTRACT-RECORD
+                   END-STRING
+                   WRITE EXTRACT-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE EXTRACT-FILE.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           IF WS-BOUNDS-EXCEEDED
+               DISPLAY 'ITMPROC: ABENDING DUE TO TABLE BOUNDS OVERFLOW'
+                   UPON CONSOLE
+           END-IF.
