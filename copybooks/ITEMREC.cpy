@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  ITEMREC.cpy
+      *  Item record layout shared by the in-memory WS-TABLE entries
+      *  and the item master file record.  Copy with REPLACING LEADING
+      *  to apply the appropriate prefix for the context, e.g.:
+      *      COPY ITEMREC REPLACING LEADING ==PFX-== BY ==WS-==.
+      *      COPY ITEMREC REPLACING LEADING ==PFX-== BY ==IM-==.
+      *  Plain (non-LEADING) pseudo-text REPLACING only matches whole
+      *  identifier tokens, not a prefix within one, and will not
+      *  compile (e.g. PFX-ITEM-CODE is left un-renamed).
+      *  Sized to fit the original 50-byte WS-ITEM PIC X(50) buffer.
+      *****************************************************************
+       15  PFX-ITEM-CODE               PIC X(10).
+       15  PFX-ITEM-DESC               PIC X(20).
+       15  PFX-ITEM-STATUS             PIC X(01).
+       15  PFX-ITEM-AMOUNT             PIC 9(7)V99.
+       15  FILLER                      PIC X(10).
